@@ -0,0 +1,18 @@
+      *> RNDCASE.cpy
+      *> Layout of one rounding-verification boundary case.  Shared by
+      *> the case file FD, the in-memory case table, and the
+      *> maintenance transaction record.  No enclosing 01 so callers
+      *> can nest it under an FD record or an OCCURS table entry.
+           10  RND-CASE-ID        PIC 9(4).
+           10  RND-CASE-MODE      PIC X(24).
+           10  RND-CASE-PRECIS    PIC X(1).
+               88  RND-CASE-IS-DIGIT    VALUE "D".
+               88  RND-CASE-IS-CURR     VALUE "C".
+           10  RND-CASE-INPUT     PIC S9(7)V999 SIGN LEADING SEPARATE.
+           10  RND-CASE-EXPECT    PIC S9(7)V99 SIGN LEADING SEPARATE.
+           10  RND-CASE-ACTIVE    PIC X(1).
+               88  RND-CASE-IS-ACTIVE   VALUE "Y".
+               88  RND-CASE-IS-INACT    VALUE "N".
+           10  RND-CASE-EXP-ERR   PIC X(1).
+               88  RND-CASE-ERR-EXPECTED     VALUE "Y".
+               88  RND-CASE-ERR-NOT-EXPECTED VALUE "N".

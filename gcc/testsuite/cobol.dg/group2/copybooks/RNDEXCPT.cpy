@@ -0,0 +1,10 @@
+      *> RNDEXCPT.cpy
+      *> Layout of one exception-report record, written whenever a
+      *> COMPUTE ROUNDED in the rounding-verification suite raises a
+      *> SIZE ERROR.  No enclosing 01 so callers can nest it under an
+      *> FD record.
+           10  EXC-CASE-ID        PIC 9(4).
+           10  EXC-MODE           PIC X(24).
+           10  EXC-FIELD-NAME     PIC X(18).
+           10  EXC-INPUT          PIC -9(7).999.
+           10  EXC-ATTEMPTED      PIC X(34).

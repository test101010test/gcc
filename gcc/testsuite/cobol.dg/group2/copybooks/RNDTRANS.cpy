@@ -0,0 +1,13 @@
+      *> RNDTRANS.cpy
+      *> Layout of one maintenance transaction against the rounding
+      *> boundary-case file.  TRANS-CODE selects the operation; the
+      *> remaining fields are the same shape as a case record (see
+      *> RNDCASE.cpy) so an ADD or CHANGE transaction carries a full
+      *> replacement case and an INACTIVATE transaction only needs
+      *> RND-CASE-ID filled in.  No enclosing 01 so callers can nest
+      *> it under an FD record.
+           10  TRANS-CODE         PIC X(1).
+               88  TRANS-IS-ADD          VALUE "A".
+               88  TRANS-IS-CHANGE       VALUE "C".
+               88  TRANS-IS-INACTIVATE   VALUE "I".
+           COPY RNDCASE.

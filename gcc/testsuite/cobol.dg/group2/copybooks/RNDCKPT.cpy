@@ -0,0 +1,14 @@
+      *> RNDCKPT.cpy
+      *> Layout of one checkpoint record for the multi-mode rounding
+      *> suite.  One record is appended each time a rounding mode's
+      *> full case list finishes; on restart, modes already present
+      *> here are skipped.  CKPT-PASS-COUNT/CKPT-FAIL-COUNT carry that
+      *> mode's own tally forward so a restarted run's final totals
+      *> still cover every mode ever certified, not just the ones this
+      *> invocation actually executed.  No enclosing 01 so callers can
+      *> nest it under an FD record or a WORKING-STORAGE table entry.
+           10  CKPT-MODE          PIC X(24).
+           10  CKPT-STATUS        PIC X(1).
+               88  CKPT-IS-COMPLETE     VALUE "C".
+           10  CKPT-PASS-COUNT    PIC 9(4).
+           10  CKPT-FAIL-COUNT    PIC 9(4).

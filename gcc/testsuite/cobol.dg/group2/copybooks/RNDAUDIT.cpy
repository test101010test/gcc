@@ -0,0 +1,19 @@
+      *> RNDAUDIT.cpy
+      *> Layout of one audit-log record for a rounding-verification
+      *> run.  AUD-REC-TYPE "D" is written once per case tested;
+      *> "S" is written once at end-of-run with the run totals.  No
+      *> enclosing 01 so callers can nest it under an FD record.
+           10  AUD-RUN-DATE       PIC X(8).
+           10  AUD-RUN-TIME       PIC X(8).
+           10  AUD-JOB-ID         PIC X(8).
+           10  AUD-REC-TYPE       PIC X(1).
+               88  AUD-IS-DETAIL        VALUE "D".
+               88  AUD-IS-SUMMARY       VALUE "S".
+           10  AUD-MODE           PIC X(24).
+           10  AUD-CASE-ID        PIC 9(4).
+           10  AUD-INPUT          PIC -9(7).999.
+           10  AUD-EXPECTED       PIC -9(7).99.
+           10  AUD-ACTUAL         PIC -9(7).99.
+           10  AUD-RESULT         PIC X(4).
+           10  AUD-PASS-COUNT     PIC 9(4).
+           10  AUD-FAIL-COUNT     PIC 9(4).

@@ -1,55 +1,694 @@
        *> { dg-do run }
        *> { dg-output-file "group2/ROUNDED_AWAY-FROM-ZERO.out" }
+       *> { dg-additional-files "ROUNDCASE.DAT" }
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. prog.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RND-CASE-FILE ASSIGN TO "ROUNDCASE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASE-STATUS.
+           SELECT RND-ERROR-FILE ASSIGN TO "ROUNDCASE.ERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+           SELECT RND-AUDIT-FILE ASSIGN TO "ROUNDCASE.AUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT RND-CKPT-FILE ASSIGN TO "ROUNDCASE.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RND-CASE-FILE.
+       01  RND-CASE-REC.
+           COPY RNDCASE.
+       FD  RND-ERROR-FILE.
+       01  RND-ERROR-REC.
+           COPY RNDEXCPT.
+       FD  RND-AUDIT-FILE.
+       01  RND-AUDIT-REC.
+           COPY RNDAUDIT.
+       FD  RND-CKPT-FILE.
+       01  RND-CKPT-REC.
+           COPY RNDCKPT.
        WORKING-STORAGE SECTION.
-       01  M                PIC S9.
-       01  N                PIC S9.
-       01  O                PIC S9.
-       01  P                PIC S9.
-       01  Q                PIC S9.
-       01  R                PIC S9.
-       01  S                PIC S9.
-       01  T                PIC S9.
-       01  U                PIC S9.
-       01  V                PIC S9.
+       01  WS-CASE-STATUS        PIC X(2) VALUE "00".
+       01  WS-ERROR-STATUS       PIC X(2) VALUE "00".
+      *> Set when a load/open fails in a way that means this run can't
+      *> proceed; checked by 0100-MAINLINE (STOP RUN) and
+      *> 0150-PROGCHK-BODY (skip the rest, let the ENTRY return a
+      *> non-zero LS-RETURN-CODE) instead of 1000-LOAD-CASES deciding
+      *> unilaterally to STOP RUN and killing a caller's run unit too.
+       01  WS-FATAL-ERROR-SW     PIC X(1) VALUE "N".
+           88  WS-FATAL-ERROR        VALUE "Y".
+       01  WS-EOF-SW             PIC X(1) VALUE "N".
+           88  WS-EOF                VALUE "Y".
+       01  WS-CASE-COUNT         PIC 9(4) VALUE 0.
+       01  WS-CASE-TABLE.
+           05  WS-CASE-ENTRY OCCURS 500 TIMES INDEXED BY WS-CASE-IDX.
+               COPY RNDCASE.
+       01  WS-RESULT-DIGIT       PIC S9(7).
+       01  WS-RESULT-CURRENCY    PIC S9(7)V99.
+       01  WS-PASS-COUNT         PIC 9(4) VALUE 0.
+       01  WS-FAIL-COUNT         PIC 9(4) VALUE 0.
+      *> This mode's own pass/fail tally, separate from the running
+      *> WS-PASS-COUNT/WS-FAIL-COUNT totals -- checkpointed per mode
+      *> (request 008) so a restarted run's final summary can restore
+      *> the skipped modes' contribution instead of only counting
+      *> whatever ran in this invocation.
+       01  WS-MODE-PASS-COUNT    PIC 9(4) VALUE 0.
+       01  WS-MODE-FAIL-COUNT    PIC 9(4) VALUE 0.
+       01  WS-RESULT-TEXT        PIC X(4).
+       01  WS-DISP-EXPECT-D      PIC -9(7).
+       01  WS-DISP-ACTUAL-D      PIC -9(7).
+       01  WS-DISP-EXPECT-C      PIC -9(7).99.
+       01  WS-DISP-ACTUAL-C      PIC -9(7).99.
+
+      *> MODE TABLE -- the eight ROUNDED MODE phrases this suite
+      *> certifies, in the order each full pass runs and checkpoints.
+       01  WS-MODE-LIST-VALUES.
+           05  FILLER             PIC X(24) VALUE "AWAY-FROM-ZERO".
+           05  FILLER             PIC X(24) VALUE "NEAREST-EVEN".
+           05  FILLER             PIC X(24)
+               VALUE "NEAREST-AWAY-FROM-ZERO".
+           05  FILLER             PIC X(24)
+               VALUE "NEAREST-TOWARD-ZERO".
+           05  FILLER             PIC X(24) VALUE "TOWARD-GREATER".
+           05  FILLER             PIC X(24) VALUE "TOWARD-LESSER".
+           05  FILLER             PIC X(24) VALUE "PROHIBITED".
+           05  FILLER             PIC X(24) VALUE "TRUNCATION".
+       01  WS-MODE-TABLE REDEFINES WS-MODE-LIST-VALUES.
+           05  WS-MODE-ENTRY OCCURS 8 TIMES INDEXED BY WS-MODE-IDX
+                                     PIC X(24).
+       01  WS-MODE-COUNT         PIC 9(2) VALUE 8.
+       01  WS-CURRENT-MODE       PIC X(24).
+
+      *> Restart/checkpoint support -- modes already certified in a
+      *> prior, abended run of this job are skipped on restart.
+       01  WS-COMPLETED-TABLE.
+           05  WS-COMPLETED-ENTRY OCCURS 8 TIMES
+                   INDEXED BY WS-CKPT-IDX
+                   PIC X(24) VALUE SPACES.
+       01  WS-COMPLETED-COUNT    PIC 9(2) VALUE 0.
+       01  WS-CKPT-EOF-SW        PIC X(1) VALUE "N".
+           88  WS-CKPT-EOF           VALUE "Y".
+       01  WS-CKPT-STATUS        PIC X(2) VALUE "00".
+       01  WS-SKIP-SW            PIC X(1) VALUE "N".
+           88  WS-SKIP-MODE          VALUE "Y".
+
+      *> SIZE ERROR / exception reporting (request 006).
+       01  WS-SIZE-ERROR-SW      PIC X(1) VALUE "N".
+           88  WS-SIZE-ERROR-OCCURRED VALUE "Y".
+
+      *> Audit log (request 007).
+       01  WS-AUDIT-STATUS       PIC X(2) VALUE "00".
+      *> Set once the audit file is confirmed open so 4050/4100 don't
+      *> WRITE to a file that never opened, and cleared again if a
+      *> WRITE fails mid-run (e.g. the mount fills up) -- either way
+      *> a single DISPLAY warning covers it instead of one per case.
+       01  WS-AUDIT-OK-SW        PIC X(1) VALUE "N".
+           88  WS-AUDIT-OK           VALUE "Y".
+       01  WS-RUN-DATE           PIC X(8).
+       01  WS-RUN-TIME           PIC X(8).
+       01  WS-JOB-ID             PIC X(8) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE        PIC 9(4).
+
        PROCEDURE DIVISION.
-           COMPUTE M ROUNDED MODE AWAY-FROM-ZERO
-                   = 2.49
-           END-COMPUTE
-           COMPUTE N ROUNDED MODE AWAY-FROM-ZERO
-                   = -2.49
-           END-COMPUTE
-           COMPUTE O ROUNDED MODE AWAY-FROM-ZERO
-                   = 2.50
-           END-COMPUTE
-           COMPUTE P ROUNDED MODE AWAY-FROM-ZERO
-                   = -2.50
-           END-COMPUTE
-           COMPUTE Q ROUNDED MODE AWAY-FROM-ZERO
-                   = 3.49
-           END-COMPUTE
-           COMPUTE R ROUNDED MODE AWAY-FROM-ZERO
-                   = -3.49
-           END-COMPUTE
-           COMPUTE S ROUNDED MODE AWAY-FROM-ZERO
-                   = 3.50
-           END-COMPUTE
-           COMPUTE T ROUNDED MODE AWAY-FROM-ZERO
-                   = -3.50
-           END-COMPUTE
-           COMPUTE U ROUNDED MODE AWAY-FROM-ZERO
-                   = 3.510
-           END-COMPUTE
-           COMPUTE V ROUNDED MODE AWAY-FROM-ZERO
-                   = -3.510
-           END-COMPUTE
-           DISPLAY M " " N " " O " " P " " Q " " R " " S " " T
-                   " " U " " V
-               NO ADVANCING
-           END-DISPLAY
+       0100-MAINLINE.
+           PERFORM 0200-INITIALIZE
+           PERFORM 1000-LOAD-CASES
+           IF WS-FATAL-ERROR
+               STOP RUN
+           END-IF
+           PERFORM 1500-LOAD-CHECKPOINT
+           PERFORM 2000-RUN-ALL-MODES
+           PERFORM 4000-DISPLAY-SUMMARY
+           PERFORM 4100-WRITE-AUDIT-SUMMARY
            STOP RUN.
 
+      *> Callable pre-flight entry point (request 005).  A nightly
+      *> batch job CALLs this directly -- CALL "PROGCHK" USING
+      *> WS-RETURN-CODE -- to certify the compiler/runtime's rounding
+      *> behavior before posting interest or fee amounts, aborting
+      *> its own run if LS-RETURN-CODE comes back non-zero.  GnuCOBOL
+      *> will not allow the default (dg-do run) entry point of this
+      *> program to carry a USING clause -- "executable program
+      *> requested but PROCEDURE/ENTRY has USING clause" -- so the
+      *> callable interface is this second ENTRY in the same
+      *> compilation unit rather than the default PROG entry.  A fatal
+      *> load error must come back as a non-zero LS-RETURN-CODE here,
+      *> not a STOP RUN -- that decision belongs to the caller, same
+      *> as a bad rounding certification does.
+       ENTRY "PROGCHK" USING LS-RETURN-CODE.
+           PERFORM 0150-PROGCHK-BODY
+           IF WS-FATAL-ERROR
+               MOVE 9999 TO LS-RETURN-CODE
+           ELSE
+               MOVE WS-FAIL-COUNT TO LS-RETURN-CODE
+           END-IF
+           GOBACK.
+
+       0150-PROGCHK-BODY.
+           PERFORM 0200-INITIALIZE
+           PERFORM 1000-LOAD-CASES
+           IF NOT WS-FATAL-ERROR
+               PERFORM 1500-LOAD-CHECKPOINT
+               PERFORM 2000-RUN-ALL-MODES
+               PERFORM 4000-DISPLAY-SUMMARY
+               PERFORM 4100-WRITE-AUDIT-SUMMARY
+           END-IF.
+
+      *> Every field below is mutable run state that must start clean
+      *> on every entry into this program -- both the default PROG
+      *> entry and PROGCHK.  Without this reset, a second PROGCHK call
+      *> in the same run unit (the exact pattern request 005 exists
+      *> for: a batch job certifying rounding behavior before every
+      *> posting run) would inherit the first call's EOF switches and
+      *> running totals, silently loading zero new cases and doubling
+      *> the pass count.
+       0200-INITIALIZE.
+           MOVE "N" TO WS-FATAL-ERROR-SW
+           MOVE "N" TO WS-EOF-SW
+           MOVE 0 TO WS-CASE-COUNT
+           MOVE 0 TO WS-PASS-COUNT
+           MOVE 0 TO WS-FAIL-COUNT
+           MOVE 0 TO WS-MODE-PASS-COUNT
+           MOVE 0 TO WS-MODE-FAIL-COUNT
+           MOVE 0 TO WS-COMPLETED-COUNT
+           MOVE "N" TO WS-CKPT-EOF-SW
+           MOVE "N" TO WS-SIZE-ERROR-SW
+           MOVE "N" TO WS-SKIP-SW
+           MOVE "N" TO WS-AUDIT-OK-SW
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           ACCEPT WS-JOB-ID FROM ENVIRONMENT "LOGNAME"
+           IF WS-JOB-ID = SPACES
+               MOVE "BATCH" TO WS-JOB-ID
+           END-IF
+           OPEN OUTPUT RND-ERROR-FILE
+           IF WS-ERROR-STATUS NOT = "00"
+               DISPLAY "WARNING: UNABLE TO INITIALIZE ROUNDCASE.ERR "
+                   "- STATUS " WS-ERROR-STATUS
+           ELSE
+               CLOSE RND-ERROR-FILE
+           END-IF
+           OPEN EXTEND RND-AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT RND-AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "WARNING: UNABLE TO OPEN ROUNDCASE.AUD - "
+                   "STATUS " WS-AUDIT-STATUS ", AUDIT LOG NOT WRITTEN"
+           ELSE
+               SET WS-AUDIT-OK TO TRUE
+           END-IF.
+
+      *> A missing/unreadable ROUNDCASE.DAT sets WS-FATAL-ERROR instead
+      *> of calling STOP RUN directly -- this paragraph runs under both
+      *> the default PROG entry and PROGCHK, and PROGCHK's caller needs
+      *> a return code back, not to have its whole run unit killed out
+      *> from under it.
+       1000-LOAD-CASES.
+           OPEN INPUT RND-CASE-FILE
+           IF WS-CASE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN ROUNDCASE.DAT - STATUS "
+                   WS-CASE-STATUS
+               SET WS-FATAL-ERROR TO TRUE
+           ELSE
+               PERFORM UNTIL WS-EOF
+                   READ RND-CASE-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF WS-CASE-COUNT >= 500
+                               DISPLAY "ROUNDCASE.DAT EXCEEDS TABLE "
+                                   "CAPACITY (500) - REMAINING "
+                                   "RECORDS NOT LOADED"
+                               SET WS-EOF TO TRUE
+                           ELSE
+                               ADD 1 TO WS-CASE-COUNT
+                               MOVE CORRESPONDING RND-CASE-REC
+                                   TO WS-CASE-ENTRY (WS-CASE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RND-CASE-FILE
+           END-IF.
+
+      *> Restart/checkpoint (request 008).  ROUNDCASE.CKP holds one
+      *> record per rounding mode that already completed a full pass
+      *> in an earlier, abended run of this job; those modes are
+      *> skipped below instead of rerunning the whole suite.  Each
+      *> record's own CKPT-PASS-COUNT/CKPT-FAIL-COUNT is folded into
+      *> the running WS-PASS-COUNT/WS-FAIL-COUNT totals here so the
+      *> final summary and audit record still certify all eight modes,
+      *> not just the ones this invocation actually executed.
+       1500-LOAD-CHECKPOINT.
+           OPEN INPUT RND-CKPT-FILE
+           EVALUATE WS-CKPT-STATUS
+               WHEN "35"
+                   DISPLAY "CHECKPOINT: NONE - RUNNING ALL MODES"
+               WHEN "00"
+                   PERFORM UNTIL WS-CKPT-EOF
+                       READ RND-CKPT-FILE
+                           AT END
+                               SET WS-CKPT-EOF TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-COMPLETED-COUNT
+                               MOVE CKPT-MODE TO WS-COMPLETED-ENTRY
+                                   (WS-COMPLETED-COUNT)
+                               ADD CKPT-PASS-COUNT TO WS-PASS-COUNT
+                               ADD CKPT-FAIL-COUNT TO WS-FAIL-COUNT
+                       END-READ
+                   END-PERFORM
+                   CLOSE RND-CKPT-FILE
+                   IF WS-COMPLETED-COUNT > 0
+                       DISPLAY "CHECKPOINT: RESTARTING AFTER "
+                           WS-COMPLETED-COUNT " COMPLETED MODE(S)"
+                   END-IF
+      *> Any other status (e.g. permission denied) is a genuine open
+      *> failure, not "no checkpoint yet" -- treat it the same as "no
+      *> checkpoint" for this run rather than reading from a file that
+      *> didn't actually open, but say so instead of going quiet about
+      *> the restart safety net being unavailable.
+               WHEN OTHER
+                   DISPLAY "WARNING: UNABLE TO OPEN ROUNDCASE.CKP - "
+                       "STATUS " WS-CKPT-STATUS
+                       " - RUNNING ALL MODES UNCHECKPOINTED"
+           END-EVALUATE.
+
+       2000-RUN-ALL-MODES.
+           PERFORM VARYING WS-MODE-IDX FROM 1 BY 1
+                   UNTIL WS-MODE-IDX > WS-MODE-COUNT
+               MOVE WS-MODE-ENTRY (WS-MODE-IDX) TO WS-CURRENT-MODE
+               PERFORM 2050-CHECK-COMPLETED
+               IF WS-SKIP-MODE
+                   DISPLAY "MODE " WS-CURRENT-MODE
+                       " ALREADY CHECKPOINTED - SKIPPING"
+               ELSE
+                   PERFORM 2100-RUN-CASES-FOR-MODE
+                   PERFORM 2900-WRITE-CHECKPOINT
+               END-IF
+           END-PERFORM
+           PERFORM 2950-CLEAR-CHECKPOINT.
+
+       2050-CHECK-COMPLETED.
+           MOVE "N" TO WS-SKIP-SW
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-IDX > WS-COMPLETED-COUNT
+               IF WS-COMPLETED-ENTRY (WS-CKPT-IDX) = WS-CURRENT-MODE
+                   SET WS-SKIP-MODE TO TRUE
+               END-IF
+           END-PERFORM.
+
+       2100-RUN-CASES-FOR-MODE.
+           MOVE 0 TO WS-MODE-PASS-COUNT
+           MOVE 0 TO WS-MODE-FAIL-COUNT
+           PERFORM VARYING WS-CASE-IDX FROM 1 BY 1
+                   UNTIL WS-CASE-IDX > WS-CASE-COUNT
+               IF RND-CASE-MODE OF WS-CASE-ENTRY (WS-CASE-IDX)
+                       = WS-CURRENT-MODE
+                 AND RND-CASE-IS-ACTIVE OF WS-CASE-ENTRY (WS-CASE-IDX)
+                   PERFORM 2110-RUN-ONE-CASE
+               END-IF
+           END-PERFORM.
+
+       2110-RUN-ONE-CASE.
+           MOVE "N" TO WS-SIZE-ERROR-SW
+      *> Cleared up front so a SIZE ERROR (the receiving field is left
+      *> untouched by this runtime's COMPUTE, not zeroed or rolled
+      *> back) can't leave the PREVIOUS case's result sitting in
+      *> WS-RESULT-DIGIT/WS-RESULT-CURRENCY to be displayed, compared,
+      *> or audited as if it belonged to this one.
+           MOVE 0 TO WS-RESULT-DIGIT
+           MOVE 0 TO WS-RESULT-CURRENCY
+           EVALUATE WS-CURRENT-MODE
+               WHEN "AWAY-FROM-ZERO"
+                   PERFORM 2111-COMPUTE-AWAY-FROM-ZERO
+               WHEN "NEAREST-EVEN"
+                   PERFORM 2112-COMPUTE-NEAREST-EVEN
+               WHEN "NEAREST-AWAY-FROM-ZERO"
+                   PERFORM 2113-COMPUTE-NEAREST-AWAY-FROM-ZERO
+               WHEN "NEAREST-TOWARD-ZERO"
+                   PERFORM 2114-COMPUTE-NEAREST-TOWARD-ZERO
+               WHEN "TOWARD-GREATER"
+                   PERFORM 2115-COMPUTE-TOWARD-GREATER
+               WHEN "TOWARD-LESSER"
+                   PERFORM 2116-COMPUTE-TOWARD-LESSER
+               WHEN "PROHIBITED"
+                   PERFORM 2117-COMPUTE-PROHIBITED
+               WHEN "TRUNCATION"
+                   PERFORM 2118-COMPUTE-TRUNCATION
+           END-EVALUATE
+           IF RND-CASE-IS-DIGIT OF WS-CASE-ENTRY (WS-CASE-IDX)
+               PERFORM 3000-COMPARE-DIGIT
+           ELSE
+               PERFORM 3100-COMPARE-CURRENCY
+           END-IF
+           PERFORM 4050-WRITE-AUDIT-DETAIL.
+
+       2111-COMPUTE-AWAY-FROM-ZERO.
+           IF RND-CASE-IS-DIGIT OF WS-CASE-ENTRY (WS-CASE-IDX)
+             COMPUTE WS-RESULT-DIGIT ROUNDED MODE AWAY-FROM-ZERO
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           ELSE
+             COMPUTE WS-RESULT-CURRENCY ROUNDED MODE AWAY-FROM-ZERO
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           END-IF.
+
+       2112-COMPUTE-NEAREST-EVEN.
+           IF RND-CASE-IS-DIGIT OF WS-CASE-ENTRY (WS-CASE-IDX)
+             COMPUTE WS-RESULT-DIGIT ROUNDED MODE NEAREST-EVEN
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           ELSE
+             COMPUTE WS-RESULT-CURRENCY ROUNDED MODE NEAREST-EVEN
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           END-IF.
+
+       2113-COMPUTE-NEAREST-AWAY-FROM-ZERO.
+           IF RND-CASE-IS-DIGIT OF WS-CASE-ENTRY (WS-CASE-IDX)
+             COMPUTE WS-RESULT-DIGIT ROUNDED MODE
+                 NEAREST-AWAY-FROM-ZERO
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           ELSE
+             COMPUTE WS-RESULT-CURRENCY ROUNDED MODE
+                 NEAREST-AWAY-FROM-ZERO
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           END-IF.
+
+       2114-COMPUTE-NEAREST-TOWARD-ZERO.
+           IF RND-CASE-IS-DIGIT OF WS-CASE-ENTRY (WS-CASE-IDX)
+             COMPUTE WS-RESULT-DIGIT ROUNDED MODE
+                 NEAREST-TOWARD-ZERO
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           ELSE
+             COMPUTE WS-RESULT-CURRENCY ROUNDED MODE
+                 NEAREST-TOWARD-ZERO
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           END-IF.
+
+       2115-COMPUTE-TOWARD-GREATER.
+           IF RND-CASE-IS-DIGIT OF WS-CASE-ENTRY (WS-CASE-IDX)
+             COMPUTE WS-RESULT-DIGIT ROUNDED MODE TOWARD-GREATER
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           ELSE
+             COMPUTE WS-RESULT-CURRENCY ROUNDED MODE TOWARD-GREATER
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           END-IF.
+
+       2116-COMPUTE-TOWARD-LESSER.
+           IF RND-CASE-IS-DIGIT OF WS-CASE-ENTRY (WS-CASE-IDX)
+             COMPUTE WS-RESULT-DIGIT ROUNDED MODE TOWARD-LESSER
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           ELSE
+             COMPUTE WS-RESULT-CURRENCY ROUNDED MODE TOWARD-LESSER
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           END-IF.
+
+       2117-COMPUTE-PROHIBITED.
+           IF RND-CASE-IS-DIGIT OF WS-CASE-ENTRY (WS-CASE-IDX)
+             COMPUTE WS-RESULT-DIGIT ROUNDED MODE PROHIBITED
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           ELSE
+             COMPUTE WS-RESULT-CURRENCY ROUNDED MODE PROHIBITED
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           END-IF.
+
+       2118-COMPUTE-TRUNCATION.
+           IF RND-CASE-IS-DIGIT OF WS-CASE-ENTRY (WS-CASE-IDX)
+             COMPUTE WS-RESULT-DIGIT ROUNDED MODE TRUNCATION
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           ELSE
+             COMPUTE WS-RESULT-CURRENCY ROUNDED MODE TRUNCATION
+                 = RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                 ON SIZE ERROR
+                     PERFORM 6000-WRITE-EXCEPTION
+                     SET WS-SIZE-ERROR-OCCURRED TO TRUE
+             END-COMPUTE
+           END-IF.
+
+      *> Restart/checkpoint (request 008): record this mode complete.
+       2900-WRITE-CHECKPOINT.
+           OPEN EXTEND RND-CKPT-FILE
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT RND-CKPT-FILE
+           END-IF
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "WARNING: UNABLE TO OPEN ROUNDCASE.CKP - "
+                   "STATUS " WS-CKPT-STATUS ", MODE " WS-CURRENT-MODE
+                   " NOT CHECKPOINTED"
+           ELSE
+               MOVE WS-CURRENT-MODE TO CKPT-MODE
+               SET CKPT-IS-COMPLETE TO TRUE
+               MOVE WS-MODE-PASS-COUNT TO CKPT-PASS-COUNT
+               MOVE WS-MODE-FAIL-COUNT TO CKPT-FAIL-COUNT
+               WRITE RND-CKPT-REC
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "WARNING: UNABLE TO WRITE CHECKPOINT FOR "
+                       "MODE " WS-CURRENT-MODE " - STATUS "
+                       WS-CKPT-STATUS
+               END-IF
+               CLOSE RND-CKPT-FILE
+           END-IF.
+
+      *> Every mode in this run finished -- clear the checkpoint so
+      *> the next full run starts clean instead of skipping modes
+      *> that only look complete because an earlier job certified
+      *> them.
+       2950-CLEAR-CHECKPOINT.
+           OPEN OUTPUT RND-CKPT-FILE
+           CLOSE RND-CKPT-FILE.
+
+      *> Exception reporting (request 006): a SIZE ERROR means the
+      *> rounded result didn't fit (or, under MODE PROHIBITED, that
+      *> rounding would have been required at all).  This runtime does
+      *> not expose a separate "value it would have stored" on a SIZE
+      *> ERROR -- the receiving field is simply left as-is -- so rather
+      *> than report a fabricated number, EXC-ATTEMPTED records which
+      *> field the COMPUTE was targeting and its since-cleared value
+      *> (see 2110-RUN-ONE-CASE) so a reader doesn't mistake 0 here for
+      *> a genuine attempted result.
+       6000-WRITE-EXCEPTION.
+           OPEN EXTEND RND-ERROR-FILE
+           IF WS-ERROR-STATUS NOT = "00"
+               DISPLAY "WARNING: UNABLE TO OPEN ROUNDCASE.ERR - "
+                   "STATUS " WS-ERROR-STATUS ", EXCEPTION NOT LOGGED"
+           ELSE
+               MOVE RND-CASE-ID OF WS-CASE-ENTRY (WS-CASE-IDX)
+                   TO EXC-CASE-ID
+               MOVE WS-CURRENT-MODE TO EXC-MODE
+               MOVE RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                   TO EXC-INPUT
+               IF RND-CASE-IS-DIGIT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                   MOVE "WS-RESULT-DIGIT" TO EXC-FIELD-NAME
+               ELSE
+                   MOVE "WS-RESULT-CURRENCY" TO EXC-FIELD-NAME
+               END-IF
+               MOVE "SIZE ERROR - RESULT FIELD CLEARED"
+                   TO EXC-ATTEMPTED
+               WRITE RND-ERROR-REC
+               CLOSE RND-ERROR-FILE
+           END-IF.
+
+       3000-COMPARE-DIGIT.
+           MOVE RND-CASE-EXPECT OF WS-CASE-ENTRY (WS-CASE-IDX)
+               TO WS-DISP-EXPECT-D
+           MOVE WS-RESULT-DIGIT TO WS-DISP-ACTUAL-D
+           IF WS-SIZE-ERROR-OCCURRED
+               IF RND-CASE-ERR-EXPECTED OF WS-CASE-ENTRY (WS-CASE-IDX)
+                   MOVE "PASS" TO WS-RESULT-TEXT
+                   ADD 1 TO WS-PASS-COUNT
+                   ADD 1 TO WS-MODE-PASS-COUNT
+               ELSE
+                   MOVE "FAIL" TO WS-RESULT-TEXT
+                   ADD 1 TO WS-FAIL-COUNT
+                   ADD 1 TO WS-MODE-FAIL-COUNT
+               END-IF
+           ELSE
+             IF RND-CASE-ERR-EXPECTED OF WS-CASE-ENTRY (WS-CASE-IDX)
+               MOVE "FAIL" TO WS-RESULT-TEXT
+               ADD 1 TO WS-FAIL-COUNT
+               ADD 1 TO WS-MODE-FAIL-COUNT
+             ELSE
+               IF WS-RESULT-DIGIT =
+                       RND-CASE-EXPECT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                   MOVE "PASS" TO WS-RESULT-TEXT
+                   ADD 1 TO WS-PASS-COUNT
+                   ADD 1 TO WS-MODE-PASS-COUNT
+               ELSE
+                   MOVE "FAIL" TO WS-RESULT-TEXT
+                   ADD 1 TO WS-FAIL-COUNT
+                   ADD 1 TO WS-MODE-FAIL-COUNT
+               END-IF
+             END-IF
+           END-IF
+           DISPLAY "CASE " RND-CASE-ID OF WS-CASE-ENTRY (WS-CASE-IDX)
+               " " WS-CURRENT-MODE
+               ": EXPECTED " WS-DISP-EXPECT-D
+               " GOT " WS-DISP-ACTUAL-D " - " WS-RESULT-TEXT.
+
+       3100-COMPARE-CURRENCY.
+           MOVE RND-CASE-EXPECT OF WS-CASE-ENTRY (WS-CASE-IDX)
+               TO WS-DISP-EXPECT-C
+           MOVE WS-RESULT-CURRENCY TO WS-DISP-ACTUAL-C
+           IF WS-SIZE-ERROR-OCCURRED
+               IF RND-CASE-ERR-EXPECTED OF WS-CASE-ENTRY (WS-CASE-IDX)
+                   MOVE "PASS" TO WS-RESULT-TEXT
+                   ADD 1 TO WS-PASS-COUNT
+                   ADD 1 TO WS-MODE-PASS-COUNT
+               ELSE
+                   MOVE "FAIL" TO WS-RESULT-TEXT
+                   ADD 1 TO WS-FAIL-COUNT
+                   ADD 1 TO WS-MODE-FAIL-COUNT
+               END-IF
+           ELSE
+             IF RND-CASE-ERR-EXPECTED OF WS-CASE-ENTRY (WS-CASE-IDX)
+               MOVE "FAIL" TO WS-RESULT-TEXT
+               ADD 1 TO WS-FAIL-COUNT
+               ADD 1 TO WS-MODE-FAIL-COUNT
+             ELSE
+               IF WS-RESULT-CURRENCY =
+                       RND-CASE-EXPECT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                   MOVE "PASS" TO WS-RESULT-TEXT
+                   ADD 1 TO WS-PASS-COUNT
+                   ADD 1 TO WS-MODE-PASS-COUNT
+               ELSE
+                   MOVE "FAIL" TO WS-RESULT-TEXT
+                   ADD 1 TO WS-FAIL-COUNT
+                   ADD 1 TO WS-MODE-FAIL-COUNT
+               END-IF
+             END-IF
+           END-IF
+           DISPLAY "CASE " RND-CASE-ID OF WS-CASE-ENTRY (WS-CASE-IDX)
+               " " WS-CURRENT-MODE
+               ": EXPECTED " WS-DISP-EXPECT-C
+               " GOT " WS-DISP-ACTUAL-C " - " WS-RESULT-TEXT.
+
+       4000-DISPLAY-SUMMARY.
+           DISPLAY "TOTAL PASS: " WS-PASS-COUNT
+               " TOTAL FAIL: " WS-FAIL-COUNT.
+
+      *> Audit log (request 007): one detail record per case tested,
+      *> for SOX/audit proof that rounding behavior was verified
+      *> before a posting run, without having to rerun this suite.
+      *> WS-RESULT-DIGIT/WS-RESULT-CURRENCY are cleared to 0 for every
+      *> case in 2110-RUN-ONE-CASE before its COMPUTE runs, so a SIZE
+      *> ERROR case's AUD-ACTUAL is an honest 0, never a stale value
+      *> left over from the previous case.
+       4050-WRITE-AUDIT-DETAIL.
+           IF WS-AUDIT-OK
+               MOVE WS-RUN-DATE TO AUD-RUN-DATE
+               MOVE WS-RUN-TIME TO AUD-RUN-TIME
+               MOVE WS-JOB-ID TO AUD-JOB-ID
+               SET AUD-IS-DETAIL TO TRUE
+               MOVE WS-CURRENT-MODE TO AUD-MODE
+               MOVE RND-CASE-ID OF WS-CASE-ENTRY (WS-CASE-IDX)
+                   TO AUD-CASE-ID
+               MOVE RND-CASE-INPUT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                   TO AUD-INPUT
+               MOVE RND-CASE-EXPECT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                   TO AUD-EXPECTED
+               IF RND-CASE-IS-DIGIT OF WS-CASE-ENTRY (WS-CASE-IDX)
+                   MOVE WS-RESULT-DIGIT TO AUD-ACTUAL
+               ELSE
+                   MOVE WS-RESULT-CURRENCY TO AUD-ACTUAL
+               END-IF
+               MOVE WS-RESULT-TEXT TO AUD-RESULT
+               MOVE WS-PASS-COUNT TO AUD-PASS-COUNT
+               MOVE WS-FAIL-COUNT TO AUD-FAIL-COUNT
+               WRITE RND-AUDIT-REC
+               IF WS-AUDIT-STATUS NOT = "00"
+                   DISPLAY "WARNING: UNABLE TO WRITE AUDIT DETAIL "
+                       "FOR CASE " RND-CASE-ID OF
+                       WS-CASE-ENTRY (WS-CASE-IDX)
+                       " - STATUS " WS-AUDIT-STATUS
+                       ", AUDIT LOG ABANDONED FOR REST OF RUN"
+                   MOVE "N" TO WS-AUDIT-OK-SW
+               END-IF
+           END-IF.
+
+       4100-WRITE-AUDIT-SUMMARY.
+           IF WS-AUDIT-OK
+               MOVE WS-RUN-DATE TO AUD-RUN-DATE
+               MOVE WS-RUN-TIME TO AUD-RUN-TIME
+               MOVE WS-JOB-ID TO AUD-JOB-ID
+               SET AUD-IS-SUMMARY TO TRUE
+               MOVE SPACES TO AUD-MODE
+               MOVE 0 TO AUD-CASE-ID
+               MOVE 0 TO AUD-INPUT
+               MOVE 0 TO AUD-EXPECTED
+               MOVE 0 TO AUD-ACTUAL
+               MOVE SPACES TO AUD-RESULT
+               MOVE WS-PASS-COUNT TO AUD-PASS-COUNT
+               MOVE WS-FAIL-COUNT TO AUD-FAIL-COUNT
+               WRITE RND-AUDIT-REC
+               IF WS-AUDIT-STATUS NOT = "00"
+                   DISPLAY "WARNING: UNABLE TO WRITE AUDIT SUMMARY "
+                       "- STATUS " WS-AUDIT-STATUS
+               END-IF
+               CLOSE RND-AUDIT-FILE
+           END-IF.

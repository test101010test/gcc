@@ -0,0 +1,243 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/RNDCASEMAINT.out" }
+       *> { dg-additional-files "ROUNDCASE.DAT" }
+
+      *> RNDCASEMAINT -- batch-driven maintenance transaction for the
+      *> rounding-verification case file (request 009).  Operations
+      *> keep the full boundary-case list in ROUNDCASE.DAT current
+      *> without a recompile of `prog`: add a case, change a case's
+      *> mode/input/expected values, or mark a case inactive so
+      *> `prog` skips it without deleting its history.
+      *>
+      *> Transactions come from ROUNDCASE.TXN (see RNDTRANS.cpy),
+      *> one per record:
+      *>   TRANS-CODE "A"  add RND-CASE-ID as a new case (rejected if
+      *>                   the id already exists)
+      *>   TRANS-CODE "C"  replace an existing case's MODE/PRECIS/
+      *>                   INPUT/EXPECT/EXP-ERR (rejected if the id
+      *>                   does not exist)
+      *>   TRANS-CODE "I"  set an existing case's RND-CASE-ACTIVE to
+      *>                   "N" (rejected if the id does not exist)
+      *>
+      *> ROUNDCASE.TXN is optional -- a run with none staged applies
+      *> zero transactions and just round-trips ROUNDCASE.DAT, which
+      *> is what the dg-do run above exercises.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rndcasemaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RND-CASE-FILE ASSIGN TO "ROUNDCASE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASE-STATUS.
+           SELECT RND-TRANS-FILE ASSIGN TO "ROUNDCASE.TXN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RND-CASE-FILE.
+       01  RND-CASE-REC.
+           COPY RNDCASE.
+       FD  RND-TRANS-FILE.
+       01  RND-TRANS-REC.
+           COPY RNDTRANS.
+       WORKING-STORAGE SECTION.
+       01  WS-CASE-STATUS        PIC X(2) VALUE "00".
+       01  WS-TRANS-STATUS       PIC X(2) VALUE "00".
+       01  WS-EOF-SW             PIC X(1) VALUE "N".
+           88  WS-EOF                VALUE "Y".
+       01  WS-TRANS-EOF-SW       PIC X(1) VALUE "N".
+           88  WS-TRANS-EOF          VALUE "Y".
+       01  WS-CASE-COUNT         PIC 9(4) VALUE 0.
+       01  WS-CASE-TABLE.
+           05  WS-CASE-ENTRY OCCURS 500 TIMES INDEXED BY WS-CASE-IDX.
+               COPY RNDCASE.
+       01  WS-FOUND-SW           PIC X(1).
+           88  WS-FOUND-CASE         VALUE "Y".
+       01  WS-FOUND-IDX          PIC 9(4).
+       01  WS-ADD-COUNT          PIC 9(4) VALUE 0.
+       01  WS-CHANGE-COUNT       PIC 9(4) VALUE 0.
+       01  WS-INACTIVATE-COUNT   PIC 9(4) VALUE 0.
+       01  WS-REJECT-COUNT       PIC 9(4) VALUE 0.
+       PROCEDURE DIVISION.
+       0100-MAINLINE.
+           PERFORM 1000-LOAD-CASES
+           PERFORM 2000-APPLY-TRANSACTIONS
+           PERFORM 3000-REWRITE-CASES
+           PERFORM 4000-DISPLAY-SUMMARY
+           STOP RUN.
+
+       1000-LOAD-CASES.
+           OPEN INPUT RND-CASE-FILE
+           IF WS-CASE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN ROUNDCASE.DAT - STATUS "
+                   WS-CASE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF
+               READ RND-CASE-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF WS-CASE-COUNT >= 500
+                           DISPLAY "ROUNDCASE.DAT EXCEEDS "
+                               "TABLE CAPACITY (500) - "
+                               "REMAINING RECORDS NOT LOADED"
+                           SET WS-EOF TO TRUE
+                       ELSE
+                           ADD 1 TO WS-CASE-COUNT
+                           MOVE CORRESPONDING RND-CASE-REC
+                               TO WS-CASE-ENTRY (WS-CASE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RND-CASE-FILE.
+
+      *> ROUNDCASE.TXN is optional -- status 35 (file not found) means
+      *> there is nothing to apply this run, not a fatal error; any
+      *> other non-zero status is a genuine I/O problem worth aborting
+      *> over rather than silently rewriting the case file unchanged.
+       2000-APPLY-TRANSACTIONS.
+           OPEN INPUT RND-TRANS-FILE
+           IF WS-TRANS-STATUS = "35"
+               DISPLAY "NO ROUNDCASE.TXN FOUND - NO TRANSACTIONS "
+                   "TO APPLY"
+           ELSE
+               IF WS-TRANS-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN ROUNDCASE.TXN - STATUS "
+                       WS-TRANS-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM UNTIL WS-TRANS-EOF
+                   READ RND-TRANS-FILE
+                       AT END
+                           SET WS-TRANS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 2100-APPLY-ONE-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE RND-TRANS-FILE
+           END-IF.
+
+       2100-APPLY-ONE-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRANS-IS-ADD OF RND-TRANS-REC
+                   PERFORM 2110-ADD-CASE
+               WHEN TRANS-IS-CHANGE OF RND-TRANS-REC
+                   PERFORM 2120-CHANGE-CASE
+               WHEN TRANS-IS-INACTIVATE OF RND-TRANS-REC
+                   PERFORM 2130-INACTIVATE-CASE
+               WHEN OTHER
+                   DISPLAY "TRANSACTION REJECTED - UNKNOWN CODE: "
+                       TRANS-CODE OF RND-TRANS-REC
+                   ADD 1 TO WS-REJECT-COUNT
+           END-EVALUATE.
+
+      *> A blank/invalid RND-CASE-ACTIVE would otherwise produce a case
+      *> that is neither RND-CASE-IS-ACTIVE nor RND-CASE-IS-INACT --
+      *> prog's 2100-RUN-CASES-FOR-MODE guard requires RND-CASE-IS-
+      *> ACTIVE, so such a case would silently never run while this
+      *> utility still reports it as added successfully.  Default to
+      *> active rather than reject, since an operator adding a new
+      *> case almost always means it to run immediately.
+       2110-ADD-CASE.
+           PERFORM 2050-FIND-CASE-BY-ID
+           IF WS-FOUND-CASE
+               DISPLAY "ADD REJECTED - CASE ALREADY EXISTS: "
+                   RND-CASE-ID OF RND-TRANS-REC
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               IF RND-CASE-ACTIVE OF RND-TRANS-REC NOT = "Y"
+                       AND RND-CASE-ACTIVE OF RND-TRANS-REC NOT = "N"
+                   DISPLAY "ADD: BLANK/INVALID ACTIVE FLAG "
+                       "DEFAULTED TO Y FOR CASE: "
+                       RND-CASE-ID OF RND-TRANS-REC
+                   MOVE "Y" TO RND-CASE-ACTIVE OF RND-TRANS-REC
+               END-IF
+               IF WS-CASE-COUNT >= 500
+                   DISPLAY "ADD REJECTED - TABLE CAPACITY (500) "
+                       "REACHED: " RND-CASE-ID OF RND-TRANS-REC
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   ADD 1 TO WS-CASE-COUNT
+                   MOVE CORRESPONDING RND-TRANS-REC
+                       TO WS-CASE-ENTRY (WS-CASE-COUNT)
+                   DISPLAY "CASE ADDED: "
+                       RND-CASE-ID OF RND-TRANS-REC
+                   ADD 1 TO WS-ADD-COUNT
+               END-IF
+           END-IF.
+
+       2120-CHANGE-CASE.
+           PERFORM 2050-FIND-CASE-BY-ID
+           IF WS-FOUND-CASE
+      *> Only the five documented fields change here (see the header
+      *> comment) -- RND-CASE-ACTIVE is deliberately left alone so a
+      *> CHANGE transaction that omits it can't accidentally reactivate
+      *> or blank out a case's active/inactive status; that's "I"'s
+      *> job alone.
+               MOVE RND-CASE-MODE OF RND-TRANS-REC
+                   TO RND-CASE-MODE OF WS-CASE-ENTRY (WS-FOUND-IDX)
+               MOVE RND-CASE-PRECIS OF RND-TRANS-REC
+                   TO RND-CASE-PRECIS OF WS-CASE-ENTRY (WS-FOUND-IDX)
+               MOVE RND-CASE-INPUT OF RND-TRANS-REC
+                   TO RND-CASE-INPUT OF WS-CASE-ENTRY (WS-FOUND-IDX)
+               MOVE RND-CASE-EXPECT OF RND-TRANS-REC
+                   TO RND-CASE-EXPECT OF WS-CASE-ENTRY (WS-FOUND-IDX)
+               MOVE RND-CASE-EXP-ERR OF RND-TRANS-REC
+                   TO RND-CASE-EXP-ERR OF WS-CASE-ENTRY (WS-FOUND-IDX)
+               DISPLAY "CASE CHANGED: "
+                   RND-CASE-ID OF RND-TRANS-REC
+               ADD 1 TO WS-CHANGE-COUNT
+           ELSE
+               DISPLAY "CHANGE REJECTED - CASE NOT FOUND: "
+                   RND-CASE-ID OF RND-TRANS-REC
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
+       2130-INACTIVATE-CASE.
+           PERFORM 2050-FIND-CASE-BY-ID
+           IF WS-FOUND-CASE
+               SET RND-CASE-IS-INACT OF WS-CASE-ENTRY (WS-FOUND-IDX)
+                   TO TRUE
+               DISPLAY "CASE INACTIVATED: "
+                   RND-CASE-ID OF RND-TRANS-REC
+               ADD 1 TO WS-INACTIVATE-COUNT
+           ELSE
+               DISPLAY "INACTIVATE REJECTED - CASE NOT FOUND: "
+                   RND-CASE-ID OF RND-TRANS-REC
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
+       2050-FIND-CASE-BY-ID.
+           MOVE "N" TO WS-FOUND-SW
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-CASE-IDX FROM 1 BY 1
+                   UNTIL WS-CASE-IDX > WS-CASE-COUNT
+               IF RND-CASE-ID OF WS-CASE-ENTRY (WS-CASE-IDX)
+                       = RND-CASE-ID OF RND-TRANS-REC
+                   SET WS-FOUND-CASE TO TRUE
+                   MOVE WS-CASE-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+       3000-REWRITE-CASES.
+           OPEN OUTPUT RND-CASE-FILE
+           IF WS-CASE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO REWRITE ROUNDCASE.DAT - STATUS "
+                   WS-CASE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-CASE-IDX FROM 1 BY 1
+                   UNTIL WS-CASE-IDX > WS-CASE-COUNT
+               MOVE CORRESPONDING WS-CASE-ENTRY (WS-CASE-IDX)
+                   TO RND-CASE-REC
+               WRITE RND-CASE-REC
+           END-PERFORM
+           CLOSE RND-CASE-FILE.
+
+       4000-DISPLAY-SUMMARY.
+           DISPLAY "ADDED: " WS-ADD-COUNT
+               " CHANGED: " WS-CHANGE-COUNT
+               " INACTIVATED: " WS-INACTIVATE-COUNT
+               " REJECTED: " WS-REJECT-COUNT.
